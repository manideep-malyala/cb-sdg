@@ -7,7 +7,12 @@
            SELECT InventoryFile ASSIGN TO 'INVENTORY.DAT'
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
-               RECORD KEY IS InventoryID
+               RECORD KEY IS InventoryKey
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT VendorFile ASSIGN TO 'VENDOR.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VendorInventoryID
                FILE STATUS IS WS-FILE-STATUS.
            SELECT ExportFile ASSIGN TO 'EXPORT.DAT'
                ORGANIZATION IS LINE SEQUENTIAL.
@@ -15,99 +20,513 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT AuditFile ASSIGN TO 'AUDIT.LOG'
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PurchaseOrderFile ASSIGN TO 'PURCHASE-ORDER.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TransactionFile ASSIGN TO 'TRANSACTION.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BatchControlFile ASSIGN TO 'BATCH-CTL.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT CheckpointFile ASSIGN TO 'CHECKPOINT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT ImportCheckpointFile ASSIGN TO 'IMPORT-CKPT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT PhysicalCountFile ASSIGN TO 'PHYSICAL-COUNT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT VarianceFile ASSIGN TO 'VARIANCE.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ImportRejectFile ASSIGN TO 'IMPORT-REJECT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ReportOutFile ASSIGN TO 'REPORT-OUTPUT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PriceHistoryFile ASSIGN TO 'PRICE-HISTORY.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD InventoryFile.
        01 InventoryRecord.
-           05 InventoryID              PIC X(10).
+           05 InventoryKey.
+               10 InventoryID           PIC X(10).
+               10 LocationCode          PIC X(04).
            05 ItemName                 PIC X(50).
            05 QuantityOnHand           PIC 9(5).
            05 ReorderLevel             PIC 9(5).
            05 Price                    PIC 9(5)V99.
            05 LastUpdatedDate          PIC X(20).
+           05 CategoryCode             PIC X(06).
+           05 UnitOfMeasure            PIC X(04).
+
+       FD VendorFile.
+       01 VendorRecord.
+           05 VendorInventoryID        PIC X(10).
+           05 VendorCode                PIC X(06).
+           05 VendorName                PIC X(30).
 
        FD ExportFile.
        01 ExportRecord.
-           05 ExportData PIC X(70).
+           05 ExportData PIC X(80).
 
        FD ImportFile.
        01 ImportRecord.
-           05 ImportData PIC X(70).
+           05 ImportData PIC X(80).
 
        FD AuditFile.
        01 AuditRecord.
-           05 AuditData PIC X(70).
+           05 AuditData PIC X(150).
+
+       FD PurchaseOrderFile.
+       01 PurchaseOrderRecord.
+           05 PurchaseOrderData PIC X(130).
+
+       FD TransactionFile.
+       01 TransactionRecord.
+           05 TranInventoryID          PIC X(10).
+           05 TranLocationCode         PIC X(04).
+           05 TranType                 PIC X(12).
+           05 TranQtyBefore            PIC 9(5).
+           05 TranQtyAfter             PIC 9(5).
+           05 TranQtyDelta             PIC S9(5).
+           05 TranDate                 PIC X(20).
+
+       FD BatchControlFile.
+       01 BatchControlRecord.
+           05 BatchControlData PIC X(02).
+
+       FD CheckpointFile.
+       01 CheckpointRecord.
+           05 CheckpointData PIC X(05).
+
+       FD ImportCheckpointFile.
+       01 ImportCheckpointRecord.
+           05 ImportCheckpointData PIC X(05).
+
+       FD PhysicalCountFile.
+       01 PhysicalCountRecord.
+           05 PhysicalCountData PIC X(30).
+
+       FD VarianceFile.
+       01 VarianceRecord.
+           05 VarianceData PIC X(90).
+
+       FD ImportRejectFile.
+       01 ImportRejectRecord.
+           05 ImportRejectData PIC X(130).
+
+       FD ReportOutFile.
+       01 ReportOutRecord.
+           05 ReportOutData PIC X(130).
+
+       FD PriceHistoryFile.
+       01 PriceHistoryRecord.
+           05 PHInventoryID            PIC X(10).
+           05 PHLocationCode           PIC X(04).
+           05 PHOldPrice                PIC 9(5)V99.
+           05 PHNewPrice                PIC 9(5)V99.
+           05 PHChangeDate              PIC X(20).
 
        WORKING-STORAGE SECTION.
        01 WS-FILE-STATUS               PIC XX.
        01 WS-EOF                       PIC X VALUE 'N'.
-       01 WS-OPTION                    PIC 9 VALUE 0.
+       01 WS-SUB-EOF                   PIC X VALUE 'N'.
+       01 WS-OPTION                    PIC 99 VALUE 0.
        01 WS-RECORD-FOUND              PIC X VALUE 'N'.
        01 WS-SEARCH-NAME               PIC X(50).
        01 WS-TOTAL-VALUE               PIC 9(10)V99 VALUE 0.
        01 WS-ITEM-COUNT                PIC 9(5) VALUE 0.
        01 WS-LOW-STOCK-COUNT           PIC 9(5) VALUE 0.
+       01 WS-ALERT-COUNT               PIC 9(5) VALUE 0.
        01 WS-PERCENTAGE                PIC 9(3)V99 VALUE 0.
        01 WS-LAST-UPDATED-DATE         PIC X(20).
-       01 WS-UPDATE-LOG                PIC X(70).
+       01 WS-UPDATE-LOG                PIC X(150).
+       01 WS-NEW-PRICE                 PIC 9(5)V99.
+
+       01 WS-VENDOR-CODE               PIC X(6).
+       01 WS-VENDOR-NAME               PIC X(30).
+       01 WS-SUGGESTED-QTY             PIC 9(5).
+       01 WS-PO-COUNT                  PIC 9(5) VALUE 0.
+
+       01 WS-LOCATION-FILTER           PIC X(04).
+       01 WS-LOC-FILTER-DISP           PIC X(04).
+       01 WS-FROM-LOCATION             PIC X(04).
+       01 WS-TO-LOCATION                PIC X(04).
+       01 WS-TRANSFER-QTY              PIC 9(5).
+       01 WS-DEST-FOUND                PIC X VALUE 'N'.
+
+       01 WS-TRAN-TYPE                 PIC X(12).
+       01 WS-QTY-BEFORE                PIC 9(5).
+       01 WS-QTY-AFTER                 PIC 9(5).
+
+       01 WS-RUN-MODE                   PIC X(40).
+       01 WS-CTL-LINE                   PIC X(02).
+       01 WS-CKPT-LINE                  PIC X(05).
+       01 WS-CKPT-COUNT                 PIC 9(5) VALUE 0.
+       01 WS-LINES-DONE                 PIC 9(5) VALUE 0.
+       01 WS-IMP-CKPT-LINE               PIC X(05).
+       01 WS-IMP-CKPT-COUNT              PIC 9(5) VALUE 0.
+       01 WS-IMP-LINES-DONE              PIC 9(5) VALUE 0.
+
+       01 WS-PC-INVENTORY-ID            PIC X(10).
+       01 WS-PC-LOCATION                PIC X(04).
+       01 WS-PC-QTY-TEXT                PIC X(05).
+       01 WS-PC-TALLY                   PIC 9(02).
+       01 WS-PC-VALID                   PIC X(01).
+       01 WS-COUNTED-QTY                PIC 9(5).
+       01 WS-VARIANCE                   PIC S9(5)
+                                         SIGN IS LEADING SEPARATE.
+       01 WS-VARIANCE-VALUE             PIC S9(7)V99
+                                         SIGN IS LEADING SEPARATE.
+       01 WS-ADJ-CONFIRM                PIC X(01).
+
+       01 WS-IMP-ID                     PIC X(10).
+       01 WS-IMP-LOC                     PIC X(04).
+       01 WS-IMP-NAME                    PIC X(50).
+       01 WS-IMP-QTY                     PIC X(05).
+       01 WS-IMP-REORDER                 PIC X(05).
+       01 WS-IMP-PRICE                   PIC X(07).
+       01 WS-IMP-DATE                    PIC X(20).
+       01 WS-IMP-CATEGORY                PIC X(06).
+       01 WS-IMP-UOM                     PIC X(04).
+       01 WS-VALID-REC                   PIC X(01).
+       01 WS-REJECT-REASON               PIC X(40).
+       01 WS-IMPORT-COUNT                PIC 9(5) VALUE 0.
+       01 WS-REJECT-COUNT                PIC 9(5) VALUE 0.
+
+       01 WS-REPORT-TITLE                PIC X(40).
+       01 WS-RUN-DATE                    PIC X(20).
+
+       01 WS-OLD-PRICE                   PIC 9(5)V99.
+       01 WS-PRICE-CONFIRM                PIC X(01).
+
+       01 WS-OPERATOR-ID                 PIC X(10).
+       01 WS-AUTHORIZED                  PIC X(01) VALUE 'N'.
+       01 WS-AUTH-IDX                    PIC 9(02).
+       01 WS-AUTH-LIST-V.
+           05 FILLER                     PIC X(10) VALUE 'MGR001'.
+           05 FILLER                     PIC X(10) VALUE 'MGR002'.
+           05 FILLER                     PIC X(10) VALUE 'SUPER01'.
+       01 WS-AUTH-LIST REDEFINES WS-AUTH-LIST-V.
+           05 WS-AUTH-ENTRY               PIC X(10) OCCURS 3 TIMES.
+
+       01 WS-ABC-COUNT                   PIC 9(05) VALUE 0.
+       01 WS-ABC-IDX                     PIC 9(05).
+       01 WS-ABC-IDX2                    PIC 9(05).
+       01 WS-ABC-SWAP-FLAG               PIC X(01).
+       01 WS-ABC-TOTAL-VALUE             PIC 9(09)V99 VALUE 0.
+       01 WS-ABC-RUNNING-VALUE           PIC 9(09)V99 VALUE 0.
+       01 WS-ABC-RUNNING-PCT             PIC 9(03)V99.
+       01 WS-ABC-CLASS                   PIC X(01).
+       01 WS-ABC-OVERFLOW-WARNED         PIC X(01) VALUE 'N'.
+       01 WS-ABC-TABLE.
+           05 WS-ABC-ENTRY OCCURS 2000 TIMES.
+               10 WS-ABC-ID               PIC X(10).
+               10 WS-ABC-LOC              PIC X(04).
+               10 WS-ABC-NAME             PIC X(50).
+               10 WS-ABC-VALUE            PIC 9(09)V99.
+       01 WS-ABC-HOLD-ID                 PIC X(10).
+       01 WS-ABC-HOLD-LOC                PIC X(04).
+       01 WS-ABC-HOLD-NAME               PIC X(50).
+       01 WS-ABC-HOLD-VALUE              PIC 9(09)V99.
 
        PROCEDURE DIVISION.
            OPEN I-O InventoryFile
-           OPEN OUTPUT AuditFile
-           PERFORM UNTIL WS-EOF = 'Y'
-               DISPLAY '1. Add Item'
-               DISPLAY '2. Update Item'
-               DISPLAY '3. View Inventory'
-               DISPLAY '4. Delete Item'
-               DISPLAY '5. Generate Reorder Report'
-               DISPLAY '6. Search Item by Name'
-               DISPLAY '7. Calculate Total Inventory Value'
-               DISPLAY '8. Generate Low Stock Alert'
-               DISPLAY '9. Generate Inventory Summary Report'
-               DISPLAY '10. Update Item Price by Percentage'
-               DISPLAY '11. Export Inventory Data'
-               DISPLAY '12. Import Inventory Data'
-               DISPLAY '13. Exit'
-               ACCEPT WS-OPTION
-               EVALUATE WS-OPTION
-                   WHEN 1
-                       PERFORM AddItem
-                   WHEN 2
-                       PERFORM UpdateItem
-                   WHEN 3
-                       PERFORM ViewInventory
-                   WHEN 4
-                       PERFORM DeleteItem
-                   WHEN 5
-                       PERFORM GenerateReorderReport
-                   WHEN 6
-                       PERFORM SearchItemByName
-                   WHEN 7
-                       PERFORM CalculateTotalInventoryValue
-                   WHEN 8
-                       PERFORM GenerateLowStockAlert
-                   WHEN 9
-                       PERFORM GenerateInventorySummaryReport
-                   WHEN 10
-                       PERFORM UpdateItemPriceByPercentage
-                   WHEN 11
-                       PERFORM ExportInventoryData
-                   WHEN 12
-                       PERFORM ImportInventoryData
-                   WHEN 13
-                       MOVE 'Y' TO WS-EOF
-                   WHEN OTHER
-                       DISPLAY 'Invalid Option'
-               END-EVALUATE
-           END-PERFORM.
+           OPEN I-O VendorFile
+           OPEN EXTEND AuditFile
+           OPEN EXTEND TransactionFile
+           OPEN EXTEND ReportOutFile
+           OPEN EXTEND PriceHistoryFile
+           ACCEPT WS-RUN-MODE FROM COMMAND-LINE
+           IF WS-RUN-MODE (1:5) = 'BATCH'
+               PERFORM RunBatchMode
+           ELSE
+               DISPLAY 'Enter Operator ID:'
+               ACCEPT WS-OPERATOR-ID
+               PERFORM ValidateOperator
+               PERFORM UNTIL WS-EOF = 'Y'
+                   DISPLAY '1. Add Item'
+                   DISPLAY '2. Update Item'
+                   DISPLAY '3. View Inventory'
+                   DISPLAY '4. Delete Item'
+                   DISPLAY '5. Generate Reorder Report'
+                   DISPLAY '6. Search Item by Name'
+                   DISPLAY '7. Calculate Total Inventory Value'
+                   DISPLAY '8. Generate Low Stock Alert'
+                   DISPLAY '9. Generate Inventory Summary Report'
+                   DISPLAY '10. Update Item Price by Percentage'
+                   DISPLAY '11. Export Inventory Data'
+                   DISPLAY '12. Import Inventory Data'
+                   DISPLAY '13. Maintain Vendor for Item'
+                   DISPLAY '14. Transfer Stock Between Locations'
+                   DISPLAY '15. Cycle Count Variance Report'
+                   DISPLAY '16. ABC Value Classification Report'
+                   DISPLAY '17. Exit'
+                   ACCEPT WS-OPTION
+                   PERFORM ProcessOption
+               END-PERFORM
+           END-IF.
            CLOSE InventoryFile
+           CLOSE VendorFile
            CLOSE AuditFile
+           CLOSE TransactionFile
+           CLOSE ReportOutFile
+           CLOSE PriceHistoryFile
            STOP RUN.
 
+       ProcessOption SECTION.
+           EVALUATE WS-OPTION
+               WHEN 1
+                   PERFORM AddItem
+               WHEN 2
+                   PERFORM UpdateItem
+               WHEN 3
+                   PERFORM ViewInventory
+               WHEN 4
+                   IF WS-AUTHORIZED = 'Y'
+                       PERFORM DeleteItem
+                   ELSE
+                       DISPLAY
+                         'Operator Not Authorized for This Action'
+                   END-IF
+               WHEN 5
+                   PERFORM GenerateReorderReport
+               WHEN 6
+                   PERFORM SearchItemByName
+               WHEN 7
+                   PERFORM CalculateTotalInventoryValue
+               WHEN 8
+                   PERFORM GenerateLowStockAlert
+               WHEN 9
+                   PERFORM GenerateInventorySummaryReport
+               WHEN 10
+                   IF WS-AUTHORIZED = 'Y'
+                       PERFORM UpdateItemPriceByPercentage
+                   ELSE
+                       DISPLAY
+                         'Operator Not Authorized for This Action'
+                   END-IF
+               WHEN 11
+                   PERFORM ExportInventoryData
+               WHEN 12
+                   PERFORM ImportInventoryData
+               WHEN 13
+                   PERFORM MaintainVendor
+               WHEN 14
+                   PERFORM TransferStock
+               WHEN 15
+                   PERFORM CycleCountVarianceReport
+               WHEN 16
+                   PERFORM ABCClassificationReport
+               WHEN 17
+                   MOVE 'Y' TO WS-EOF
+               WHEN OTHER
+                   DISPLAY 'Invalid Option'
+           END-EVALUATE
+           EXIT.
+
+       RunBatchMode SECTION.
+           DISPLAY 'Starting Unattended Batch Run'
+           PERFORM ReadCheckpoint
+           OPEN INPUT BatchControlFile
+           MOVE 0 TO WS-LINES-DONE
+           MOVE 'N' TO WS-SUB-EOF
+           PERFORM UNTIL WS-LINES-DONE >= WS-CKPT-COUNT
+                   OR WS-SUB-EOF = 'Y'
+               READ BatchControlFile INTO WS-CTL-LINE
+                   AT END MOVE 'Y' TO WS-SUB-EOF
+                   NOT AT END
+                       ADD 1 TO WS-LINES-DONE
+               END-READ
+           END-PERFORM
+           PERFORM UNTIL WS-SUB-EOF = 'Y' OR WS-EOF = 'Y'
+               READ BatchControlFile INTO WS-CTL-LINE
+                   AT END MOVE 'Y' TO WS-SUB-EOF
+                   NOT AT END
+                       MOVE WS-CTL-LINE TO WS-OPTION
+                       IF WS-OPTION = 5 OR WS-OPTION = 8
+                               OR WS-OPTION = 9 OR WS-OPTION = 11
+                               OR WS-OPTION = 12 OR WS-OPTION = 16
+                               OR WS-OPTION = 17
+                           PERFORM ProcessOption
+                       ELSE
+                           DISPLAY
+                             'Skipping Interactive Option in Batch: '
+                             WS-OPTION
+                       END-IF
+                       ADD 1 TO WS-LINES-DONE
+                       MOVE WS-LINES-DONE TO WS-CKPT-COUNT
+                       PERFORM WriteCheckpoint
+               END-READ
+           END-PERFORM
+           CLOSE BatchControlFile
+           MOVE 0 TO WS-CKPT-COUNT
+           PERFORM WriteCheckpoint
+           MOVE 'Y' TO WS-EOF
+           DISPLAY 'Batch Run Complete'
+           EXIT.
+
+       ReadCheckpoint SECTION.
+           MOVE 0 TO WS-CKPT-COUNT
+           OPEN INPUT CheckpointFile
+           IF WS-FILE-STATUS = '35'
+               CONTINUE
+           ELSE
+               READ CheckpointFile INTO WS-CKPT-LINE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE WS-CKPT-LINE TO WS-CKPT-COUNT
+               END-READ
+               CLOSE CheckpointFile
+           END-IF
+           DISPLAY 'Resuming Batch After Record: ' WS-CKPT-COUNT
+           EXIT.
+
+       WriteCheckpoint SECTION.
+           MOVE WS-CKPT-COUNT TO WS-CKPT-LINE
+           OPEN OUTPUT CheckpointFile
+           WRITE CheckpointRecord FROM WS-CKPT-LINE
+           CLOSE CheckpointFile
+           EXIT.
+
+       CycleCountVarianceReport SECTION.
+           DISPLAY 'Cycle Count Variance Report:'
+           DISPLAY '-----------------------'
+           MOVE 'Cycle Count Variance Report' TO WS-REPORT-TITLE
+           PERFORM WriteReportHeader
+           OPEN INPUT PhysicalCountFile
+           OPEN OUTPUT VarianceFile
+           MOVE 'N' TO WS-SUB-EOF
+           PERFORM UNTIL WS-SUB-EOF = 'Y'
+               PERFORM ProcessPhysicalCountLine
+           END-PERFORM
+           CLOSE PhysicalCountFile
+           CLOSE VarianceFile
+           DISPLAY 'Cycle Count Variance Report Complete'
+           EXIT.
+
+       ProcessPhysicalCountLine SECTION.
+           READ PhysicalCountFile
+               AT END MOVE 'Y' TO WS-SUB-EOF
+               NOT AT END
+                   MOVE SPACES TO WS-PC-INVENTORY-ID WS-PC-LOCATION
+                   MOVE SPACES TO WS-PC-QTY-TEXT
+                   MOVE 0 TO WS-PC-TALLY
+                   MOVE 'Y' TO WS-PC-VALID
+                   UNSTRING PhysicalCountData DELIMITED BY SPACE
+                       INTO WS-PC-INVENTORY-ID
+                            WS-PC-LOCATION
+                            WS-PC-QTY-TEXT
+                       TALLYING IN WS-PC-TALLY
+                   IF WS-PC-TALLY < 3
+                       MOVE 'N' TO WS-PC-VALID
+                   END-IF
+                   IF FUNCTION TEST-NUMVAL(WS-PC-QTY-TEXT) NOT = 0
+                       MOVE 'N' TO WS-PC-VALID
+                   END-IF
+                   IF WS-PC-VALID = 'N'
+                       DISPLAY
+                           'Invalid Physical Count Line Skipped: '
+                           PhysicalCountData
+                   ELSE
+                       MOVE WS-PC-QTY-TEXT TO WS-COUNTED-QTY
+                       MOVE WS-PC-INVENTORY-ID TO InventoryID
+                       MOVE WS-PC-LOCATION TO LocationCode
+                       READ InventoryFile
+                           INVALID KEY
+                               DISPLAY 'Item Not On File: '
+                                   WS-PC-INVENTORY-ID
+                           NOT INVALID KEY
+                               PERFORM ReportPhysicalCountVariance
+                       END-READ
+                   END-IF
+           END-READ
+           EXIT.
+
+       ReportPhysicalCountVariance SECTION.
+           COMPUTE WS-VARIANCE = WS-COUNTED-QTY - QuantityOnHand
+           COMPUTE WS-VARIANCE-VALUE = WS-VARIANCE * Price
+           DISPLAY 'ID: ' InventoryID ' Location: ' LocationCode
+           DISPLAY 'System Quantity: ' QuantityOnHand
+           DISPLAY 'Counted Quantity: ' WS-COUNTED-QTY
+           DISPLAY 'Variance: ' WS-VARIANCE
+           DISPLAY 'Variance Value: ' WS-VARIANCE-VALUE
+           DISPLAY '-----------------------'
+           MOVE SPACES TO VarianceData
+           STRING InventoryID DELIMITED BY SPACE
+                  LocationCode DELIMITED BY SPACE
+                  QuantityOnHand DELIMITED BY SPACE
+                  WS-COUNTED-QTY DELIMITED BY SPACE
+                  WS-VARIANCE DELIMITED BY SPACE
+                  WS-VARIANCE-VALUE DELIMITED BY SPACE
+                  INTO VarianceData
+           WRITE VarianceRecord FROM VarianceData
+           IF WS-VARIANCE NOT = 0
+               PERFORM ConfirmCycleCountAdjustments
+           END-IF
+           EXIT.
+
+       ConfirmCycleCountAdjustments SECTION.
+           DISPLAY 'Post Adjustment to Bring Quantity on Hand'
+           DISPLAY '  in Line With the Physical Count? (Y/N):'
+           ACCEPT WS-ADJ-CONFIRM
+           IF WS-ADJ-CONFIRM = 'Y' OR WS-ADJ-CONFIRM = 'y'
+               PERFORM PostCycleCountAdjustment
+           ELSE
+               DISPLAY 'Adjustment Not Posted'
+           END-IF
+           EXIT.
+
+       PostCycleCountAdjustment SECTION.
+           MOVE QuantityOnHand TO WS-QTY-BEFORE
+           MOVE WS-COUNTED-QTY TO QuantityOnHand
+           MOVE FUNCTION CURRENT-DATE TO LastUpdatedDate
+           REWRITE InventoryRecord
+           MOVE QuantityOnHand TO WS-QTY-AFTER
+           MOVE 'CYCLE-COUNT' TO WS-TRAN-TYPE
+           PERFORM PostTransaction
+           DISPLAY 'Adjustment Posted'
+           EXIT.
+
+       ValidateOperator SECTION.
+           MOVE 'N' TO WS-AUTHORIZED
+           PERFORM VARYING WS-AUTH-IDX FROM 1 BY 1
+                   UNTIL WS-AUTH-IDX > 3
+               IF WS-OPERATOR-ID = WS-AUTH-ENTRY (WS-AUTH-IDX)
+                   MOVE 'Y' TO WS-AUTHORIZED
+               END-IF
+           END-PERFORM
+           EXIT.
+
+       WriteReportHeader SECTION.
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-DATE
+           MOVE SPACES TO ReportOutData
+           STRING '=== ' DELIMITED BY SIZE
+                  WS-REPORT-TITLE DELIMITED BY SIZE
+                  ' - ' DELIMITED BY SIZE
+                  WS-RUN-DATE DELIMITED BY SIZE
+                  INTO ReportOutData
+           WRITE ReportOutRecord FROM ReportOutData
+           MOVE '-----------------------' TO ReportOutData
+           WRITE ReportOutRecord FROM ReportOutData
+           EXIT.
+
+       PostTransaction SECTION.
+           MOVE InventoryID TO TranInventoryID
+           MOVE LocationCode TO TranLocationCode
+           MOVE WS-TRAN-TYPE TO TranType
+           MOVE WS-QTY-BEFORE TO TranQtyBefore
+           MOVE WS-QTY-AFTER TO TranQtyAfter
+           COMPUTE TranQtyDelta = WS-QTY-AFTER - WS-QTY-BEFORE
+           MOVE FUNCTION CURRENT-DATE TO TranDate
+           WRITE TransactionRecord
+           EXIT.
+
        AddItem SECTION.
            DISPLAY 'Enter Inventory ID:'
            ACCEPT InventoryID
+           DISPLAY 'Enter Location Code:'
+           ACCEPT LocationCode
            DISPLAY 'Enter Item Name:'
            ACCEPT ItemName
            DISPLAY 'Enter Quantity on Hand:'
@@ -116,216 +535,767 @@
            ACCEPT ReorderLevel
            DISPLAY 'Enter Price:'
            ACCEPT Price
+           DISPLAY 'Enter Category Code:'
+           ACCEPT CategoryCode
+           DISPLAY 'Enter Unit of Measure:'
+           ACCEPT UnitOfMeasure
            MOVE FUNCTION CURRENT-DATE TO LastUpdatedDate
            WRITE InventoryRecord
            MOVE 'Added Item ' TO WS-UPDATE-LOG
            STRING InventoryID DELIMITED BY SPACE
+                  LocationCode DELIMITED BY SPACE
                   ItemName DELIMITED BY SPACE
                   QuantityOnHand DELIMITED BY SPACE
                   ReorderLevel DELIMITED BY SPACE
                   Price DELIMITED BY SPACE
                   LastUpdatedDate DELIMITED BY SPACE
+                  ' Operator: ' DELIMITED BY SIZE
+                  WS-OPERATOR-ID DELIMITED BY SPACE
                   INTO WS-UPDATE-LOG
            WRITE AuditRecord FROM WS-UPDATE-LOG
+           MOVE 0 TO WS-QTY-BEFORE
+           MOVE QuantityOnHand TO WS-QTY-AFTER
+           MOVE 'RECEIPT' TO WS-TRAN-TYPE
+           PERFORM PostTransaction
            DISPLAY 'Item Added Successfully'
            EXIT.
 
        UpdateItem SECTION.
            DISPLAY 'Enter Inventory ID to Update:'
            ACCEPT InventoryID
+           DISPLAY 'Enter Location Code:'
+           ACCEPT LocationCode
            READ InventoryFile
                INVALID KEY DISPLAY 'Item Not Found'
                NOT INVALID KEY
+                   MOVE QuantityOnHand TO WS-QTY-BEFORE
                    DISPLAY 'Enter New Quantity on Hand:'
                    ACCEPT QuantityOnHand
                    DISPLAY 'Enter New Reorder Level:'
                    ACCEPT ReorderLevel
                    DISPLAY 'Enter New Price:'
                    ACCEPT Price
+                   DISPLAY 'Enter New Category Code:'
+                   ACCEPT CategoryCode
+                   DISPLAY 'Enter New Unit of Measure:'
+                   ACCEPT UnitOfMeasure
                    MOVE FUNCTION CURRENT-DATE TO LastUpdatedDate
                    REWRITE InventoryRecord
                    MOVE 'Updated Item ' TO WS-UPDATE-LOG
                    STRING InventoryID DELIMITED BY SPACE
+                          LocationCode DELIMITED BY SPACE
                           QuantityOnHand DELIMITED BY SPACE
                           ReorderLevel DELIMITED BY SPACE
                           Price DELIMITED BY SPACE
                           LastUpdatedDate DELIMITED BY SPACE
+                          ' Operator: ' DELIMITED BY SIZE
+                          WS-OPERATOR-ID DELIMITED BY SPACE
                           INTO WS-UPDATE-LOG
                    WRITE AuditRecord FROM WS-UPDATE-LOG
+                   MOVE QuantityOnHand TO WS-QTY-AFTER
+                   MOVE 'ADJUSTMENT' TO WS-TRAN-TYPE
+                   PERFORM PostTransaction
                    DISPLAY 'Item Updated Successfully'
            EXIT.
 
        ViewInventory SECTION.
-           START InventoryFile KEY IS GREATER THAN OR EQUAL TO SPACES
-           PERFORM UNTIL WS-FILE-STATUS = '10'
+           DISPLAY 'Enter Location Code to Filter (blank = All):'
+           ACCEPT WS-LOCATION-FILTER
+           MOVE LOW-VALUES TO InventoryKey
+           START InventoryFile KEY IS GREATER THAN OR EQUAL TO
+               InventoryKey
+           MOVE 'N' TO WS-SUB-EOF
+           PERFORM UNTIL WS-SUB-EOF = 'Y'
                READ InventoryFile NEXT RECORD
-                   AT END MOVE 'Y' TO WS-EOF
+                   AT END MOVE 'Y' TO WS-SUB-EOF
                    NOT AT END
-                       DISPLAY 'ID: ' InventoryID
-                       DISPLAY 'Name: ' ItemName
-                       DISPLAY 'Quantity: ' QuantityOnHand
-                       DISPLAY 'Reorder Level: ' ReorderLevel
-                       DISPLAY 'Price: ' Price
-                       DISPLAY 'Last Updated: ' LastUpdatedDate
-                       DISPLAY '-----------------------'
+                       IF WS-LOCATION-FILTER = SPACES OR
+                          WS-LOCATION-FILTER = LocationCode
+                           DISPLAY 'ID: ' InventoryID
+                           DISPLAY 'Location: ' LocationCode
+                           DISPLAY 'Name: ' ItemName
+                           DISPLAY 'Quantity: ' QuantityOnHand
+                           DISPLAY 'Reorder Level: ' ReorderLevel
+                           DISPLAY 'Price: ' Price
+                           DISPLAY 'Last Updated: '
+                               LastUpdatedDate
+                           DISPLAY '-----------------------'
+                       END-IF
+               END-READ
            END-PERFORM
            EXIT.
 
        DeleteItem SECTION.
            DISPLAY 'Enter Inventory ID to Delete:'
            ACCEPT InventoryID
+           DISPLAY 'Enter Location Code:'
+           ACCEPT LocationCode
            READ InventoryFile
                INVALID KEY DISPLAY 'Item Not Found'
                NOT INVALID KEY
+                   MOVE QuantityOnHand TO WS-QTY-BEFORE
                    DELETE InventoryFile
                    MOVE 'Deleted Item ' TO WS-UPDATE-LOG
                    STRING InventoryID DELIMITED BY SPACE
+                          LocationCode DELIMITED BY SPACE
+                          ' Operator: ' DELIMITED BY SIZE
+                          WS-OPERATOR-ID DELIMITED BY SPACE
                           INTO WS-UPDATE-LOG
                    WRITE AuditRecord FROM WS-UPDATE-LOG
+                   MOVE 0 TO WS-QTY-AFTER
+                   MOVE 'ISSUE' TO WS-TRAN-TYPE
+                   PERFORM PostTransaction
                    DISPLAY 'Item Deleted Successfully'
            EXIT.
 
+       MaintainVendor SECTION.
+           DISPLAY 'Enter Inventory ID:'
+           ACCEPT VendorInventoryID
+           DISPLAY 'Enter Vendor Code:'
+           ACCEPT WS-VENDOR-CODE
+           DISPLAY 'Enter Vendor Name:'
+           ACCEPT WS-VENDOR-NAME
+           READ VendorFile
+               INVALID KEY
+                   MOVE WS-VENDOR-CODE TO VendorCode
+                   MOVE WS-VENDOR-NAME TO VendorName
+                   WRITE VendorRecord
+                   DISPLAY 'Vendor Recorded Successfully'
+               NOT INVALID KEY
+                   MOVE WS-VENDOR-CODE TO VendorCode
+                   MOVE WS-VENDOR-NAME TO VendorName
+                   REWRITE VendorRecord
+                   DISPLAY 'Vendor Updated Successfully'
+           EXIT.
+
+       TransferStock SECTION.
+           DISPLAY 'Enter Inventory ID to Transfer:'
+           ACCEPT InventoryID
+           DISPLAY 'Enter From Location Code:'
+           ACCEPT WS-FROM-LOCATION
+           DISPLAY 'Enter To Location Code:'
+           ACCEPT WS-TO-LOCATION
+           DISPLAY 'Enter Quantity to Transfer:'
+           ACCEPT WS-TRANSFER-QTY
+           MOVE WS-FROM-LOCATION TO LocationCode
+           READ InventoryFile
+               INVALID KEY
+                   DISPLAY 'Source Item/Location Not Found'
+               NOT INVALID KEY
+                   IF QuantityOnHand < WS-TRANSFER-QTY
+                       DISPLAY 'Insufficient Quantity at Source'
+                   ELSE
+                       MOVE QuantityOnHand TO WS-QTY-BEFORE
+                       SUBTRACT WS-TRANSFER-QTY FROM
+                           QuantityOnHand
+                       MOVE FUNCTION CURRENT-DATE TO
+                           LastUpdatedDate
+                       REWRITE InventoryRecord
+                       MOVE QuantityOnHand TO WS-QTY-AFTER
+                       MOVE 'TRANSFER-OUT' TO WS-TRAN-TYPE
+                       PERFORM PostTransaction
+                       PERFORM ReceiveAtDestination
+                       MOVE 'Transferred Stock for Item '
+                           TO WS-UPDATE-LOG
+                       STRING InventoryID DELIMITED BY SPACE
+                              WS-FROM-LOCATION
+                                  DELIMITED BY SPACE
+                              WS-TO-LOCATION
+                                  DELIMITED BY SPACE
+                              WS-TRANSFER-QTY
+                                  DELIMITED BY SPACE
+                              INTO WS-UPDATE-LOG
+                       WRITE AuditRecord FROM WS-UPDATE-LOG
+                       DISPLAY 'Stock Transferred Successfully'
+                   END-IF
+           END-READ
+           EXIT.
+
+       ReceiveAtDestination SECTION.
+           MOVE WS-TO-LOCATION TO LocationCode
+           MOVE 'N' TO WS-DEST-FOUND
+           READ InventoryFile
+               INVALID KEY
+                   MOVE 'N' TO WS-DEST-FOUND
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-DEST-FOUND
+           END-READ
+           IF WS-DEST-FOUND = 'Y'
+               MOVE QuantityOnHand TO WS-QTY-BEFORE
+               ADD WS-TRANSFER-QTY TO QuantityOnHand
+               MOVE FUNCTION CURRENT-DATE TO LastUpdatedDate
+               REWRITE InventoryRecord
+           ELSE
+               MOVE 0 TO WS-QTY-BEFORE
+               MOVE WS-TRANSFER-QTY TO QuantityOnHand
+               MOVE FUNCTION CURRENT-DATE TO LastUpdatedDate
+               WRITE InventoryRecord
+           END-IF
+           MOVE QuantityOnHand TO WS-QTY-AFTER
+           MOVE 'TRANSFER-IN' TO WS-TRAN-TYPE
+           PERFORM PostTransaction
+           EXIT.
+
        GenerateReorderReport SECTION.
            DISPLAY 'Reorder Report:'
            DISPLAY '-----------------------'
-           START InventoryFile KEY IS GREATER THAN OR EQUAL TO SPACES
-           PERFORM UNTIL WS-FILE-STATUS = '10'
+           MOVE 'Reorder Report' TO WS-REPORT-TITLE
+           PERFORM WriteReportHeader
+           MOVE
+             'ID         LOC  QTY   REORDER  VENDOR  ORDER-QTY'
+             TO ReportOutData
+           WRITE ReportOutRecord FROM ReportOutData
+           MOVE 0 TO WS-PO-COUNT
+           OPEN OUTPUT PurchaseOrderFile
+           MOVE LOW-VALUES TO InventoryKey
+           START InventoryFile KEY IS GREATER THAN OR EQUAL TO
+               InventoryKey
+           MOVE 'N' TO WS-SUB-EOF
+           PERFORM UNTIL WS-SUB-EOF = 'Y'
                READ InventoryFile NEXT RECORD
-                   AT END MOVE 'Y' TO WS-EOF
+                   AT END MOVE 'Y' TO WS-SUB-EOF
                    NOT AT END
                        IF QuantityOnHand < ReorderLevel
                            DISPLAY 'ID: ' InventoryID
+                           DISPLAY 'Location: ' LocationCode
                            DISPLAY 'Name: ' ItemName
-                           DISPLAY 'Quantity on Hand: ' QuantityOnHand
+                           DISPLAY 'Quantity on Hand: '
+                               QuantityOnHand
                            DISPLAY 'Reorder Level: ' ReorderLevel
                            DISPLAY '-----------------------'
+                           COMPUTE WS-SUGGESTED-QTY =
+                               ReorderLevel - QuantityOnHand
+                           MOVE InventoryID TO VendorInventoryID
+                           READ VendorFile
+                               INVALID KEY
+                                   MOVE 'NOVEND'
+                                       TO WS-VENDOR-CODE
+                                   MOVE 'No Vendor On File'
+                                       TO WS-VENDOR-NAME
+                               NOT INVALID KEY
+                                   MOVE VendorCode
+                                       TO WS-VENDOR-CODE
+                                   MOVE VendorName
+                                       TO WS-VENDOR-NAME
+                           END-READ
+                           MOVE SPACES TO PurchaseOrderData
+                           STRING WS-VENDOR-CODE
+                                      DELIMITED BY SPACE
+                                  WS-VENDOR-NAME
+                                      DELIMITED BY SPACE
+                                  InventoryID DELIMITED BY SPACE
+                                  LocationCode DELIMITED BY SPACE
+                                  ItemName DELIMITED BY SPACE
+                                  WS-SUGGESTED-QTY
+                                      DELIMITED BY SIZE
+                                  INTO PurchaseOrderData
+                           WRITE PurchaseOrderRecord
+                           ADD 1 TO WS-PO-COUNT
+                           MOVE SPACES TO ReportOutData
+                           STRING InventoryID DELIMITED BY SPACE
+                                  ' ' DELIMITED BY SIZE
+                                  LocationCode DELIMITED BY SPACE
+                                  ' Qty: ' DELIMITED BY SIZE
+                                  QuantityOnHand DELIMITED BY SIZE
+                                  ' Reorder: ' DELIMITED BY SIZE
+                                  ReorderLevel DELIMITED BY SIZE
+                                  ' Order: ' DELIMITED BY SIZE
+                                  WS-SUGGESTED-QTY
+                                      DELIMITED BY SIZE
+                                  INTO ReportOutData
+                           WRITE ReportOutRecord FROM ReportOutData
                        END-IF
+               END-READ
            END-PERFORM
+           CLOSE PurchaseOrderFile
+           DISPLAY 'Purchase Order Lines Written: ' WS-PO-COUNT
+           MOVE SPACES TO ReportOutData
+           STRING 'Total Purchase Order Lines Written: '
+                      DELIMITED BY SIZE
+                  WS-PO-COUNT DELIMITED BY SIZE
+                  INTO ReportOutData
+           WRITE ReportOutRecord FROM ReportOutData
            EXIT.
 
        SearchItemByName SECTION.
            DISPLAY 'Enter Item Name to Search:'
            ACCEPT WS-SEARCH-NAME
-           START InventoryFile KEY IS GREATER THAN OR EQUAL TO SPACES
-           PERFORM UNTIL WS-FILE-STATUS = '10'
+           MOVE 'Item Search Results' TO WS-REPORT-TITLE
+           PERFORM WriteReportHeader
+           MOVE LOW-VALUES TO InventoryKey
+           START InventoryFile KEY IS GREATER THAN OR EQUAL TO
+               InventoryKey
+           MOVE 'N' TO WS-SUB-EOF
+           PERFORM UNTIL WS-SUB-EOF = 'Y'
                READ InventoryFile NEXT RECORD
-                   AT END MOVE 'Y' TO WS-EOF
+                   AT END MOVE 'Y' TO WS-SUB-EOF
                    NOT AT END
                        IF WS-SEARCH-NAME = ItemName
                            DISPLAY 'ID: ' InventoryID
+                           DISPLAY 'Location: ' LocationCode
                            DISPLAY 'Name: ' ItemName
-                           DISPLAY 'Quantity on Hand: ' QuantityOnHand
+                           DISPLAY 'Quantity on Hand: '
+                               QuantityOnHand
                            DISPLAY 'Reorder Level: ' ReorderLevel
                            DISPLAY 'Price: ' Price
-                           DISPLAY 'Last Updated: ' LastUpdatedDate
+                           DISPLAY 'Last Updated: '
+                               LastUpdatedDate
                            DISPLAY '-----------------------'
+                           MOVE SPACES TO ReportOutData
+                           STRING InventoryID DELIMITED BY SPACE
+                                  LocationCode DELIMITED BY SPACE
+                                  ItemName DELIMITED BY SPACE
+                                  QuantityOnHand
+                                      DELIMITED BY SPACE
+                                  ReorderLevel
+                                      DELIMITED BY SPACE
+                                  Price DELIMITED BY SPACE
+                                  INTO ReportOutData
+                           WRITE ReportOutRecord FROM ReportOutData
                        END-IF
+               END-READ
            END-PERFORM
            EXIT.
 
        CalculateTotalInventoryValue SECTION.
+           DISPLAY 'Enter Location Code to Filter (blank = All):'
+           ACCEPT WS-LOCATION-FILTER
            MOVE 0 TO WS-TOTAL-VALUE
-           START InventoryFile KEY IS GREATER THAN OR EQUAL TO SPACES
-           PERFORM UNTIL WS-FILE-STATUS = '10'
+           MOVE 'Total Inventory Value Report' TO WS-REPORT-TITLE
+           PERFORM WriteReportHeader
+           MOVE 'LOCATION FILTER          TOTAL VALUE'
+             TO ReportOutData
+           WRITE ReportOutRecord FROM ReportOutData
+           MOVE LOW-VALUES TO InventoryKey
+           START InventoryFile KEY IS GREATER THAN OR EQUAL TO
+               InventoryKey
+           MOVE 'N' TO WS-SUB-EOF
+           PERFORM UNTIL WS-SUB-EOF = 'Y'
                READ InventoryFile NEXT RECORD
-                   AT END MOVE 'Y' TO WS-EOF
+                   AT END MOVE 'Y' TO WS-SUB-EOF
                    NOT AT END
-                       COMPUTE WS-TOTAL-VALUE = WS-TOTAL-VALUE + (QuantityOnHand * Price)
+                       IF WS-LOCATION-FILTER = SPACES OR
+                          WS-LOCATION-FILTER = LocationCode
+                           COMPUTE WS-TOTAL-VALUE =
+                               WS-TOTAL-VALUE +
+                               (QuantityOnHand * Price)
+                       END-IF
+               END-READ
            END-PERFORM
            DISPLAY 'Total Inventory Value: ' WS-TOTAL-VALUE
+           IF WS-LOCATION-FILTER = SPACES
+               MOVE 'ALL' TO WS-LOC-FILTER-DISP
+           ELSE
+               MOVE WS-LOCATION-FILTER TO WS-LOC-FILTER-DISP
+           END-IF
+           MOVE SPACES TO ReportOutData
+           STRING WS-LOC-FILTER-DISP DELIMITED BY SPACE
+                  '  Total Inventory Value: ' DELIMITED BY SIZE
+                  WS-TOTAL-VALUE DELIMITED BY SIZE
+                  INTO ReportOutData
+           WRITE ReportOutRecord FROM ReportOutData
            EXIT.
 
        GenerateLowStockAlert SECTION.
            DISPLAY 'Low Stock Alert:'
            DISPLAY '-----------------------'
-           START InventoryFile KEY IS GREATER THAN OR EQUAL TO SPACES
-           PERFORM UNTIL WS-FILE-STATUS = '10'
+           MOVE 'Low Stock Alert' TO WS-REPORT-TITLE
+           PERFORM WriteReportHeader
+           MOVE 'ID         LOC  NAME                QTY   REORDER'
+             TO ReportOutData
+           WRITE ReportOutRecord FROM ReportOutData
+           MOVE 0 TO WS-ALERT-COUNT
+           MOVE LOW-VALUES TO InventoryKey
+           START InventoryFile KEY IS GREATER THAN OR EQUAL TO
+               InventoryKey
+           MOVE 'N' TO WS-SUB-EOF
+           PERFORM UNTIL WS-SUB-EOF = 'Y'
                READ InventoryFile NEXT RECORD
-                   AT END MOVE 'Y' TO WS-EOF
+                   AT END MOVE 'Y' TO WS-SUB-EOF
                    NOT AT END
                        IF QuantityOnHand < ReorderLevel
-                           DISPLAY 'ALERT: Item ' ItemName ' is below reorder level!'
-                           DISPLAY 'Quantity on Hand: ' QuantityOnHand
+                           DISPLAY 'ALERT: Item ' ItemName
+                           DISPLAY '  is below reorder level!'
+                           DISPLAY 'Quantity on Hand: '
+                               QuantityOnHand
                            DISPLAY 'Reorder Level: ' ReorderLevel
                            DISPLAY '-----------------------'
+                           MOVE SPACES TO ReportOutData
+                           STRING 'ALERT ' DELIMITED BY SIZE
+                                  InventoryID DELIMITED BY SPACE
+                                  LocationCode DELIMITED BY SPACE
+                                  ItemName DELIMITED BY SPACE
+                                  QuantityOnHand
+                                      DELIMITED BY SPACE
+                                  ReorderLevel
+                                      DELIMITED BY SPACE
+                                  INTO ReportOutData
+                           WRITE ReportOutRecord FROM ReportOutData
+                           ADD 1 TO WS-ALERT-COUNT
                        END-IF
+               END-READ
            END-PERFORM
+           MOVE SPACES TO ReportOutData
+           STRING 'Total Low Stock Alerts: ' DELIMITED BY SIZE
+                  WS-ALERT-COUNT DELIMITED BY SIZE
+                  INTO ReportOutData
+           WRITE ReportOutRecord FROM ReportOutData
            EXIT.
 
        GenerateInventorySummaryReport SECTION.
            DISPLAY 'Inventory Summary Report:'
            DISPLAY '-----------------------'
+           MOVE 'Inventory Summary Report' TO WS-REPORT-TITLE
+           PERFORM WriteReportHeader
+           MOVE 'TOTAL ITEMS     BELOW REORDER LEVEL'
+             TO ReportOutData
+           WRITE ReportOutRecord FROM ReportOutData
            MOVE 0 TO WS-ITEM-COUNT
            MOVE 0 TO WS-LOW-STOCK-COUNT
-           START InventoryFile KEY IS GREATER THAN OR EQUAL TO SPACES
-           PERFORM UNTIL WS-FILE-STATUS = '10'
+           MOVE LOW-VALUES TO InventoryKey
+           START InventoryFile KEY IS GREATER THAN OR EQUAL TO
+               InventoryKey
+           MOVE 'N' TO WS-SUB-EOF
+           PERFORM UNTIL WS-SUB-EOF = 'Y'
                READ InventoryFile NEXT RECORD
-                   AT END MOVE 'Y' TO WS-EOF
+                   AT END MOVE 'Y' TO WS-SUB-EOF
                    NOT AT END
                        ADD 1 TO WS-ITEM-COUNT
                        IF QuantityOnHand < ReorderLevel
                            ADD 1 TO WS-LOW-STOCK-COUNT
                        END-IF
+               END-READ
            END-PERFORM
            DISPLAY 'Total Items: ' WS-ITEM-COUNT
-           DISPLAY 'Items Below Reorder Level: ' WS-LOW-STOCK-COUNT
+           DISPLAY 'Items Below Reorder Level: '
+               WS-LOW-STOCK-COUNT
+           MOVE SPACES TO ReportOutData
+           STRING 'Total Items: ' DELIMITED BY SIZE
+                  WS-ITEM-COUNT DELIMITED BY SIZE
+                  '  Below Reorder Level: ' DELIMITED BY SIZE
+                  WS-LOW-STOCK-COUNT DELIMITED BY SIZE
+                  INTO ReportOutData
+           WRITE ReportOutRecord FROM ReportOutData
            EXIT.
 
        UpdateItemPriceByPercentage SECTION.
            DISPLAY 'Enter Inventory ID to Update Price:'
            ACCEPT InventoryID
-           DISPLAY 'Enter Percentage Increase/Decrease (e.g., 10 for 10%):'
+           DISPLAY 'Enter Location Code:'
+           ACCEPT LocationCode
+           DISPLAY 'Enter Percentage Increase/Decrease:'
+           DISPLAY '(e.g., 10 for 10%):'
            ACCEPT WS-PERCENTAGE
            READ InventoryFile
                INVALID KEY DISPLAY 'Item Not Found'
                NOT INVALID KEY
-                   COMPUTE NewPrice = Price * (1 + (WS-PERCENTAGE / 100))
-                   MOVE FUNCTION CURRENT-DATE TO LastUpdatedDate
-                   REWRITE InventoryRecord
-                   MOVE 'Updated Price for Item ' TO WS-UPDATE-LOG
-                   STRING InventoryID DELIMITED BY SPACE
-                          NewPrice DELIMITED BY SPACE
-                          LastUpdatedDate DELIMITED BY SPACE
-                          INTO WS-UPDATE-LOG
-                   WRITE AuditRecord FROM WS-UPDATE-LOG
-                   DISPLAY 'Price Updated Successfully to: ' NewPrice
+                   MOVE Price TO WS-OLD-PRICE
+                   COMPUTE WS-NEW-PRICE =
+                       Price * (1 + (WS-PERCENTAGE / 100))
+                   DISPLAY 'Current Price: ' WS-OLD-PRICE
+                   DISPLAY 'Proposed New Price: ' WS-NEW-PRICE
+                   DISPLAY 'Approve This Price Change? (Y/N):'
+                   ACCEPT WS-PRICE-CONFIRM
+                   IF WS-PRICE-CONFIRM = 'Y' OR
+                      WS-PRICE-CONFIRM = 'y'
+                       MOVE WS-NEW-PRICE TO Price
+                       MOVE FUNCTION CURRENT-DATE TO
+                           LastUpdatedDate
+                       REWRITE InventoryRecord
+                       MOVE 'Updated Price for Item '
+                           TO WS-UPDATE-LOG
+                       STRING InventoryID DELIMITED BY SPACE
+                              LocationCode DELIMITED BY SPACE
+                              WS-NEW-PRICE DELIMITED BY SPACE
+                              LastUpdatedDate DELIMITED BY SPACE
+                              ' Operator: ' DELIMITED BY SIZE
+                              WS-OPERATOR-ID DELIMITED BY SPACE
+                              INTO WS-UPDATE-LOG
+                       WRITE AuditRecord FROM WS-UPDATE-LOG
+                       MOVE InventoryID TO PHInventoryID
+                       MOVE LocationCode TO PHLocationCode
+                       MOVE WS-OLD-PRICE TO PHOldPrice
+                       MOVE WS-NEW-PRICE TO PHNewPrice
+                       MOVE LastUpdatedDate TO PHChangeDate
+                       WRITE PriceHistoryRecord
+                       MOVE QuantityOnHand TO WS-QTY-BEFORE
+                       MOVE QuantityOnHand TO WS-QTY-AFTER
+                       MOVE 'PRICE-CHANGE' TO WS-TRAN-TYPE
+                       PERFORM PostTransaction
+                       DISPLAY 'Price Updated Successfully to: '
+                           WS-NEW-PRICE
+                   ELSE
+                       DISPLAY 'Price Change Not Approved'
+                   END-IF
            EXIT.
 
        ExportInventoryData SECTION.
            OPEN OUTPUT ExportFile
-           START InventoryFile KEY IS GREATER THAN OR EQUAL TO SPACES
-           PERFORM UNTIL WS-FILE-STATUS = '10'
+           MOVE LOW-VALUES TO InventoryKey
+           START InventoryFile KEY IS GREATER THAN OR EQUAL TO
+               InventoryKey
+           MOVE 'N' TO WS-SUB-EOF
+           PERFORM UNTIL WS-SUB-EOF = 'Y'
                READ InventoryFile NEXT RECORD
-                   AT END MOVE 'Y' TO WS-EOF
+                   AT END MOVE 'Y' TO WS-SUB-EOF
                    NOT AT END
                        STRING InventoryID DELIMITED BY SPACE
+                              LocationCode DELIMITED BY SPACE
                               ItemName DELIMITED BY SPACE
-                              QuantityOnHand DELIMITED BY SPACE
-                              ReorderLevel DELIMITED BY SPACE
+                              QuantityOnHand
+                                  DELIMITED BY SPACE
+                              ReorderLevel
+                                  DELIMITED BY SPACE
                               Price DELIMITED BY SPACE
-                              LastUpdatedDate DELIMITED BY SPACE
+                              LastUpdatedDate
+                                  DELIMITED BY SPACE
+                              CategoryCode DELIMITED BY SPACE
+                              UnitOfMeasure DELIMITED BY SPACE
                               INTO ExportData
                        WRITE ExportRecord FROM ExportData
+               END-READ
            END-PERFORM
            CLOSE ExportFile
            DISPLAY 'Inventory Data Exported Successfully'
            EXIT.
 
        ImportInventoryData SECTION.
+           PERFORM ReadImportCheckpoint
            OPEN INPUT ImportFile
-           PERFORM UNTIL WS-FILE-STATUS = '10'
+           OPEN OUTPUT ImportRejectFile
+           MOVE 0 TO WS-IMPORT-COUNT
+           MOVE 0 TO WS-REJECT-COUNT
+           MOVE 0 TO WS-IMP-LINES-DONE
+           MOVE 'N' TO WS-SUB-EOF
+           PERFORM UNTIL WS-IMP-LINES-DONE >= WS-IMP-CKPT-COUNT
+                   OR WS-SUB-EOF = 'Y'
                READ ImportFile INTO ImportRecord
-                   AT END MOVE 'Y' TO WS-EOF
+                   AT END MOVE 'Y' TO WS-SUB-EOF
                    NOT AT END
-                       UNSTRING ImportData DELIMITED BY SPACE
-                           INTO InventoryID
-                                ItemName
-                                QuantityOnHand
-                                ReorderLevel
-                                Price
-                                LastUpdatedDate
-                       WRITE InventoryRecord
+                       ADD 1 TO WS-IMP-LINES-DONE
+               END-READ
+           END-PERFORM
+           PERFORM UNTIL WS-SUB-EOF = 'Y'
+               READ ImportFile INTO ImportRecord
+                   AT END MOVE 'Y' TO WS-SUB-EOF
+                   NOT AT END
+                       PERFORM ValidateAndLoadImportLine
+                       ADD 1 TO WS-IMP-LINES-DONE
+                       MOVE WS-IMP-LINES-DONE TO WS-IMP-CKPT-COUNT
+                       PERFORM WriteImportCheckpoint
+               END-READ
            END-PERFORM
            CLOSE ImportFile
-           DISPLAY 'Inventory Data Imported Successfully'
+           CLOSE ImportRejectFile
+           MOVE 0 TO WS-IMP-CKPT-COUNT
+           PERFORM WriteImportCheckpoint
+           DISPLAY 'Records Imported: ' WS-IMPORT-COUNT
+           DISPLAY 'Records Rejected: ' WS-REJECT-COUNT
+           EXIT.
+
+       ReadImportCheckpoint SECTION.
+           MOVE 0 TO WS-IMP-CKPT-COUNT
+           OPEN INPUT ImportCheckpointFile
+           IF WS-FILE-STATUS = '35'
+               CONTINUE
+           ELSE
+               READ ImportCheckpointFile INTO WS-IMP-CKPT-LINE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE WS-IMP-CKPT-LINE TO WS-IMP-CKPT-COUNT
+               END-READ
+               CLOSE ImportCheckpointFile
+           END-IF
+           DISPLAY 'Resuming Import After Record: '
+               WS-IMP-CKPT-COUNT
+           EXIT.
+
+       WriteImportCheckpoint SECTION.
+           MOVE WS-IMP-CKPT-COUNT TO WS-IMP-CKPT-LINE
+           OPEN OUTPUT ImportCheckpointFile
+           WRITE ImportCheckpointRecord FROM WS-IMP-CKPT-LINE
+           CLOSE ImportCheckpointFile
+           EXIT.
+
+       ValidateAndLoadImportLine SECTION.
+           UNSTRING ImportData DELIMITED BY SPACE
+               INTO WS-IMP-ID
+                    WS-IMP-LOC
+                    WS-IMP-NAME
+                    WS-IMP-QTY
+                    WS-IMP-REORDER
+                    WS-IMP-PRICE
+                    WS-IMP-DATE
+                    WS-IMP-CATEGORY
+                    WS-IMP-UOM
+           MOVE 'Y' TO WS-VALID-REC
+           MOVE SPACES TO WS-REJECT-REASON
+           IF WS-IMP-ID = SPACES
+               MOVE 'N' TO WS-VALID-REC
+               MOVE 'Missing Inventory ID' TO WS-REJECT-REASON
+           END-IF
+           IF WS-IMP-LOC = SPACES
+               MOVE 'N' TO WS-VALID-REC
+               MOVE 'Missing Location Code' TO WS-REJECT-REASON
+           END-IF
+           IF FUNCTION TEST-NUMVAL(WS-IMP-QTY) NOT = 0
+               MOVE 'N' TO WS-VALID-REC
+               MOVE 'Quantity on Hand Not Numeric'
+                   TO WS-REJECT-REASON
+           END-IF
+           IF FUNCTION TEST-NUMVAL(WS-IMP-REORDER) NOT = 0
+               MOVE 'N' TO WS-VALID-REC
+               MOVE 'Reorder Level Not Numeric' TO WS-REJECT-REASON
+           END-IF
+           IF FUNCTION TEST-NUMVAL(WS-IMP-PRICE) NOT = 0
+               MOVE 'N' TO WS-VALID-REC
+               MOVE 'Price Not Numeric' TO WS-REJECT-REASON
+           END-IF
+           IF WS-VALID-REC = 'Y'
+               MOVE WS-IMP-ID TO InventoryID
+               MOVE WS-IMP-LOC TO LocationCode
+               READ InventoryFile
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE 'N' TO WS-VALID-REC
+                       MOVE 'Duplicate Inventory ID and Location'
+                           TO WS-REJECT-REASON
+               END-READ
+           END-IF
+           IF WS-VALID-REC = 'Y'
+               MOVE WS-IMP-NAME TO ItemName
+               MOVE WS-IMP-QTY TO QuantityOnHand
+               MOVE WS-IMP-REORDER TO ReorderLevel
+               MOVE WS-IMP-PRICE TO Price
+               MOVE WS-IMP-DATE TO LastUpdatedDate
+               MOVE WS-IMP-CATEGORY TO CategoryCode
+               MOVE WS-IMP-UOM TO UnitOfMeasure
+               WRITE InventoryRecord
+               ADD 1 TO WS-IMPORT-COUNT
+           ELSE
+               MOVE SPACES TO ImportRejectData
+               STRING ImportData DELIMITED BY SIZE
+                      ' - ' DELIMITED BY SIZE
+                      WS-REJECT-REASON DELIMITED BY SIZE
+                      INTO ImportRejectData
+               WRITE ImportRejectRecord FROM ImportRejectData
+               ADD 1 TO WS-REJECT-COUNT
+           END-IF
+           EXIT.
+
+       ABCClassificationReport SECTION.
+           DISPLAY 'ABC Value Classification Report:'
+           DISPLAY '-----------------------'
+           MOVE 'ABC Value Classification Report' TO WS-REPORT-TITLE
+           PERFORM WriteReportHeader
+           MOVE 0 TO WS-ABC-COUNT
+           MOVE 0 TO WS-ABC-TOTAL-VALUE
+           MOVE 'N' TO WS-ABC-OVERFLOW-WARNED
+           MOVE LOW-VALUES TO InventoryKey
+           START InventoryFile KEY IS GREATER THAN OR EQUAL TO
+               InventoryKey
+           MOVE 'N' TO WS-SUB-EOF
+           PERFORM UNTIL WS-SUB-EOF = 'Y'
+               READ InventoryFile NEXT RECORD
+                   AT END MOVE 'Y' TO WS-SUB-EOF
+                   NOT AT END
+                       IF WS-ABC-COUNT >= 2000
+                           IF WS-ABC-OVERFLOW-WARNED = 'N'
+                               DISPLAY
+                             'ABC Table Full - Remaining Items Skipped'
+                               MOVE 'Y' TO WS-ABC-OVERFLOW-WARNED
+                           END-IF
+                       ELSE
+                           ADD 1 TO WS-ABC-COUNT
+                           MOVE InventoryID TO
+                               WS-ABC-ID (WS-ABC-COUNT)
+                           MOVE LocationCode TO
+                               WS-ABC-LOC (WS-ABC-COUNT)
+                           MOVE ItemName TO
+                               WS-ABC-NAME (WS-ABC-COUNT)
+                           COMPUTE WS-ABC-VALUE (WS-ABC-COUNT) =
+                               QuantityOnHand * Price
+                           ADD WS-ABC-VALUE (WS-ABC-COUNT)
+                               TO WS-ABC-TOTAL-VALUE
+                       END-IF
+               END-READ
+           END-PERFORM
+           PERFORM VARYING WS-ABC-IDX FROM 1 BY 1
+                   UNTIL WS-ABC-IDX > WS-ABC-COUNT
+               MOVE 'N' TO WS-ABC-SWAP-FLAG
+               PERFORM VARYING WS-ABC-IDX2 FROM 1 BY 1
+                       UNTIL WS-ABC-IDX2 > WS-ABC-COUNT - WS-ABC-IDX
+                   IF WS-ABC-VALUE (WS-ABC-IDX2) <
+                      WS-ABC-VALUE (WS-ABC-IDX2 + 1)
+                       MOVE WS-ABC-ID (WS-ABC-IDX2) TO
+                           WS-ABC-HOLD-ID
+                       MOVE WS-ABC-LOC (WS-ABC-IDX2) TO
+                           WS-ABC-HOLD-LOC
+                       MOVE WS-ABC-NAME (WS-ABC-IDX2) TO
+                           WS-ABC-HOLD-NAME
+                       MOVE WS-ABC-VALUE (WS-ABC-IDX2) TO
+                           WS-ABC-HOLD-VALUE
+                       MOVE WS-ABC-ID (WS-ABC-IDX2 + 1) TO
+                           WS-ABC-ID (WS-ABC-IDX2)
+                       MOVE WS-ABC-LOC (WS-ABC-IDX2 + 1) TO
+                           WS-ABC-LOC (WS-ABC-IDX2)
+                       MOVE WS-ABC-NAME (WS-ABC-IDX2 + 1) TO
+                           WS-ABC-NAME (WS-ABC-IDX2)
+                       MOVE WS-ABC-VALUE (WS-ABC-IDX2 + 1) TO
+                           WS-ABC-VALUE (WS-ABC-IDX2)
+                       MOVE WS-ABC-HOLD-ID TO
+                           WS-ABC-ID (WS-ABC-IDX2 + 1)
+                       MOVE WS-ABC-HOLD-LOC TO
+                           WS-ABC-LOC (WS-ABC-IDX2 + 1)
+                       MOVE WS-ABC-HOLD-NAME TO
+                           WS-ABC-NAME (WS-ABC-IDX2 + 1)
+                       MOVE WS-ABC-HOLD-VALUE TO
+                           WS-ABC-VALUE (WS-ABC-IDX2 + 1)
+                       MOVE 'Y' TO WS-ABC-SWAP-FLAG
+                   END-IF
+               END-PERFORM
+               IF WS-ABC-SWAP-FLAG = 'N'
+                   MOVE WS-ABC-COUNT TO WS-ABC-IDX
+               END-IF
+           END-PERFORM
+           MOVE 0 TO WS-ABC-RUNNING-VALUE
+           PERFORM VARYING WS-ABC-IDX FROM 1 BY 1
+                   UNTIL WS-ABC-IDX > WS-ABC-COUNT
+               ADD WS-ABC-VALUE (WS-ABC-IDX) TO WS-ABC-RUNNING-VALUE
+               IF WS-ABC-TOTAL-VALUE > 0
+                   COMPUTE WS-ABC-RUNNING-PCT ROUNDED =
+                       (WS-ABC-RUNNING-VALUE / WS-ABC-TOTAL-VALUE)
+                           * 100
+               ELSE
+                   MOVE 0 TO WS-ABC-RUNNING-PCT
+               END-IF
+               IF WS-ABC-RUNNING-PCT <= 80
+                   MOVE 'A' TO WS-ABC-CLASS
+               ELSE
+                   IF WS-ABC-RUNNING-PCT <= 95
+                       MOVE 'B' TO WS-ABC-CLASS
+                   ELSE
+                       MOVE 'C' TO WS-ABC-CLASS
+                   END-IF
+               END-IF
+               DISPLAY 'Class ' WS-ABC-CLASS ' - '
+                   WS-ABC-ID (WS-ABC-IDX) ' '
+                   WS-ABC-LOC (WS-ABC-IDX) ' '
+                   WS-ABC-NAME (WS-ABC-IDX) ' Value: '
+                   WS-ABC-VALUE (WS-ABC-IDX)
+               MOVE SPACES TO ReportOutData
+               STRING 'Class ' DELIMITED BY SIZE
+                      WS-ABC-CLASS DELIMITED BY SIZE
+                      ' - ' DELIMITED BY SIZE
+                      WS-ABC-ID (WS-ABC-IDX) DELIMITED BY SPACE
+                      ' ' DELIMITED BY SIZE
+                      WS-ABC-LOC (WS-ABC-IDX) DELIMITED BY SPACE
+                      ' ' DELIMITED BY SIZE
+                      WS-ABC-NAME (WS-ABC-IDX) DELIMITED BY SPACE
+                      ' Value: ' DELIMITED BY SIZE
+                      WS-ABC-VALUE (WS-ABC-IDX) DELIMITED BY SIZE
+                      INTO ReportOutData
+               WRITE ReportOutRecord FROM ReportOutData
+           END-PERFORM
            EXIT.
